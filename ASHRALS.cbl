@@ -83,13 +83,37 @@
             SELECT DETAILED-SUMMARY-REPORT
                 ASSIGN TO PRINTER 'ASHRALS-DSR.TXT'.
 
-            SELECT INVENTORY-ERROR-REPORT
-                ASSIGN TO PRINTER 'ERRORS-DSR.TXT'.
+            SELECT OPTIONAL INVENTORY-ERROR-REPORT
+                ASSIGN TO "ERRORS-DSR.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
 
             SELECT CORRECT-INVENTORY-REPORT
                 ASSIGN TO "CORRECT-INVENTORY.TXT"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT VENDOR-MASTER
+                ASSIGN TO "VENDOR-MASTER.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT WAREHOUSE-MASTER
+                ASSIGN TO "WAREHOUSE-MASTER.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT BELOW-REORDER-REPORT
+                ASSIGN TO PRINTER 'REORDER-DSR.TXT'.
+
+            SELECT OPTIONAL CHECKPOINT-FILE
+                ASSIGN TO "CHECKPOINT.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+            SELECT RUN-CONTROL-REPORT
+                ASSIGN TO PRINTER 'CONTROL-DSR.TXT'.
+
+            SELECT DETAIL-CSV-EXTRACT
+                ASSIGN TO "DETAIL-EXTRACT.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
 
@@ -111,141 +135,153 @@
         FILE SECTION.
 
         FD UNSORTED-FILE1
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  UNSORTED-RECORD1.
            05  UR1-VENDOR-ID                    PIC X(4).
            05  UR1-WAREHOUSE-ID                 PIC X(3).
            05  UR1-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
 
         FD UNSORTED-FILE2
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  UNSORTED-RECORD2.
            05  UR2-VENDOR-ID                    PIC X(4).
            05  UR2-WAREHOUSE-ID                 PIC X(3).
            05  UR2-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
       
         FD UNSORTED-FILE3
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  UNSORTED-RECORD3.
            05  UR3-VENDOR-ID                    PIC X(4).
            05  UR3-WAREHOUSE-ID                 PIC X(3).
            05  UR3-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
 
         FD INVENTORY-FILE1
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  INVENTORY-RECORD1.
            05  IR1-VENDOR-ID                    PIC X(4).
            05  IR1-WAREHOUSE-ID                 PIC X(3).
            05  IR1-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
 
         FD INVENTORY-FILE2
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  INVENTORY-RECORD2.
            05  IR2-VENDOR-ID                    PIC X(4).
            05  IR2-WAREHOUSE-ID                 PIC X(3).
            05  IR2-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
         
         FD INVENTORY-FILE3
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 288 CHARACTERS.
       
        01  INVENTORY-RECORD3.
            05  IR3-VENDOR-ID                    PIC X(4).
            05  IR3-WAREHOUSE-ID                 PIC X(3).
            05  IR3-COSTUME-ID                   PIC X(3).
-           05  FILLER                           PIC X(126).
+           05  FILLER                           PIC X(278).
       
         FD MERGED-INVENTORY-FILE
-           RECORD CONTAINS 136 CHARACTERS.
-      
+           RECORD CONTAINS 288 CHARACTERS.
+
        01  MERGED-INVENTORY-REC.
            05  MI-VENDOR-ID                      PIC X(4).
            05  MI-WAREHOUSE-ID                   PIC X(3).
            05  MI-COSTUME-ID                     PIC X(3).
-           05  MI-COSTUME-ARRAY OCCURS 6 TIMES.
+           05  MI-COSTUME-COUNT                  PIC 9(2).
+           05  MI-COSTUME-ARRAY OCCURS 1 TO 12 TIMES
+                  DEPENDING ON MI-COSTUME-COUNT.
                10  MI-COSTUME-NAME               PIC X(9).
                10  MI-COSTUME-SIZE               PIC A.
                10  MI-COSTUME-TYPE               PIC A.
                10  MI-QTY-IN-STOCK               PIC S9(3).
                10  MI-REORDER-POINT              PIC S9(3).
-               10  MI-COSTUME-PRICE              PIC S99V99.
+               10  MI-COSTUME-PRICE              PIC S9(4)V99.
 
        FD CORRECT-INVENTORY-REPORT
-           RECORD CONTAINS 136 CHARACTERS.
-      
+           RECORD CONTAINS 288 CHARACTERS.
+
        01  CORRECT-INVENTORY-FILE.
            05  CI-VENDOR-ID                      PIC X(4).
            05  CI-WAREHOUSE-ID                   PIC X(3).
            05  CI-COSTUME-ID                     PIC X(3).
-           05  CI-COSTUME-ARRAY OCCURS 6 TIMES.
+           05  CI-COSTUME-COUNT                  PIC 9(2).
+           05  CI-COSTUME-ARRAY OCCURS 1 TO 12 TIMES
+                  DEPENDING ON CI-COSTUME-COUNT.
                10  CI-COSTUME-NAME               PIC X(9).
                10  CI-COSTUME-SIZE               PIC A.
                10  CI-COSTUME-TYPE               PIC A.
                10  CI-QTY-IN-STOCK               PIC S9(3).
                10  CI-REORDER-POINT              PIC S9(3).
-               10  CI-COSTUME-PRICE              PIC S99V99.
+               10  CI-COSTUME-PRICE              PIC S9(4)V99.
       *YOU WILL NEED SD DESCRIPTION(S) FOR THE SORT AND MERGE FILES
-       
+
        SD SORT-FILE1.
        01 SORT-RECORD1.
            05  SORT-VENDOR-ID1                      PIC X(4).
            05  SORT-WAREHOUSE-ID1                   PIC X(3).
            05  SORT-COSTUME-ID1                     PIC X(3).
-           05  SORT-COSTUME-DATA-ARRAY1 OCCURS 6 TIMES.
+           05  SORT-COSTUME-COUNT1                  PIC 9(2).
+           05  SORT-COSTUME-DATA-ARRAY1 OCCURS 1 TO 12 TIMES
+                  DEPENDING ON SORT-COSTUME-COUNT1.
                10  SORT-COSTUME-NAME1               PIC X(9).
                10  SORT-COSTUME-SIZE1               PIC A.
                10  SORT-COSTUME-TYPE1               PIC A.
-               10  SORT-REORDER-POINT1              PIC S9(3).
                10  SORT-NUMBER-IN-STOCK1            PIC S9(3).
-               10  SORT-PURCHASE-PRICE1             PIC S9(2)V99.
-           
+               10  SORT-REORDER-POINT1              PIC S9(3).
+               10  SORT-PURCHASE-PRICE1             PIC S9(4)V99.
+
        SD SORT-FILE2.
        01 SORT-RECORD2.
            05  SORT-VENDOR-ID2                      PIC X(4).
            05  SORT-WAREHOUSE-ID2                   PIC X(3).
            05  SORT-COSTUME-ID2                     PIC X(3).
-           05  SORT-COSTUME-DATA-ARRAY2 OCCURS 6 TIMES.
+           05  SORT-COSTUME-COUNT2                  PIC 9(2).
+           05  SORT-COSTUME-DATA-ARRAY2 OCCURS 1 TO 12 TIMES
+                  DEPENDING ON SORT-COSTUME-COUNT2.
                10  SORT-COSTUME-NAME2               PIC X(9).
                10  SORT-COSTUME-SIZE2               PIC A.
                10  SORT-COSTUME-TYPE2               PIC A.
-               10  SORT-REORDER-POINT2              PIC S9(3).
                10  SORT-NUMBER-IN-STOCK2            PIC S9(3).
-               10  SORT-PURCHASE-PRICE2             PIC S9(2)V99.
+               10  SORT-REORDER-POINT2              PIC S9(3).
+               10  SORT-PURCHASE-PRICE2             PIC S9(4)V99.
 
        SD SORT-FILE3.
        01 SORT-RECORD3.
            05  SORT-VENDOR-ID3                      PIC X(4).
            05  SORT-WAREHOUSE-ID3                   PIC X(3).
            05  SORT-COSTUME-ID3                     PIC X(3).
-           05  SORT-COSTUME-DATA-ARRAY3 OCCURS 6 TIMES.
+           05  SORT-COSTUME-COUNT3                  PIC 9(2).
+           05  SORT-COSTUME-DATA-ARRAY3 OCCURS 1 TO 12 TIMES
+                  DEPENDING ON SORT-COSTUME-COUNT3.
                10  SORT-COSTUME-NAME3               PIC X(9).
                10  SORT-COSTUME-SIZE3               PIC A.
                10  SORT-COSTUME-TYPE3               PIC A.
-               10  SORT-REORDER-POINT3              PIC S9(3).
                10  SORT-NUMBER-IN-STOCK3            PIC S9(3).
-               10  SORT-PURCHASE-PRICE3             PIC S9(2)V99.
+               10  SORT-REORDER-POINT3              PIC S9(3).
+               10  SORT-PURCHASE-PRICE3             PIC S9(4)V99.
 
        SD MERGEFILE.
        01 MERGE-REC.
            05  MERGE-VENDOR-ID                      PIC X(4).
            05  MERGE-WAREHOUSE-ID                   PIC X(3).
            05  MERGE-COSTUME-ID                     PIC X(3).
-           05  MERGE-COSTUME-DATA-ARRAY OCCURS 6 TIMES.
+           05  MERGE-COSTUME-COUNT                  PIC 9(2).
+           05  MERGE-COSTUME-DATA-ARRAY OCCURS 1 TO 12 TIMES
+                  DEPENDING ON MERGE-COSTUME-COUNT.
                10  MERGE-COSTUME-NAME               PIC X(9).
                10  MERGE-COSTUME-SIZE               PIC A.
                10  MERGE-COSTUME-TYPE               PIC A.
+               10  MERGE-NUMBER-IN-STOCK            PIC S9(3).
                10  MERGE-REORDER-POINT              PIC S9(3).
-               10  MERGE-NUMBER-IN-STOCK            PIC S9(4).
-               10  MERGE-PURCHASE-PRICE             PIC S9(2)V99.
+               10  MERGE-PURCHASE-PRICE             PIC S9(4)V99.
 
        FD  DETAILED-SUMMARY-REPORT
            RECORD CONTAINS 71 CHARACTERS.
@@ -253,9 +289,54 @@
        01  REPORT-RECORD                   PIC X(71).
 
        FD  INVENTORY-ERROR-REPORT
-           RECORD CONTAINS 136 CHARACTERS.
-      
-       01  ERROR-REPORT-RECORD             PIC X(136).
+           RECORD CONTAINS 311 CHARACTERS.
+
+       01  ERROR-REPORT-RECORD.
+           05  ELR-RUN-DATE                 PIC X(8).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  ELR-REASON-CODE              PIC X(13).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  ELR-RECORD-DATA              PIC X(288).
+
+       FD  VENDOR-MASTER
+           RECORD CONTAINS 17 CHARACTERS.
+
+       01  VENDOR-MASTER-REC.
+           05  VM-VENDOR-ID                 PIC X(4).
+           05  VM-VENDOR-NAME                PIC X(13).
+
+       FD  WAREHOUSE-MASTER
+           RECORD CONTAINS 14 CHARACTERS.
+
+       01  WAREHOUSE-MASTER-REC.
+           05  WM-WAREHOUSE-ID               PIC X(3).
+           05  WM-WAREHOUSE-NAME             PIC X(11).
+
+       FD  BELOW-REORDER-REPORT
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  REORDER-REPORT-RECORD           PIC X(71).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 41 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PHASE                  PIC 9.
+           05  CKPT-RECORDS-READ           PIC 9(6).
+           05  CKPT-VALUE-READ             PIC 9(9)V99.
+           05  CKPT-RECORDS-ACCEPTED       PIC 9(6).
+           05  CKPT-VALUE-ACCEPTED         PIC 9(9)V99.
+           05  CKPT-ERRORS-WRITTEN         PIC 9(6).
+
+       FD  RUN-CONTROL-REPORT
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  CONTROL-REPORT-RECORD           PIC X(71).
+
+       FD  DETAIL-CSV-EXTRACT
+           RECORD CONTAINS 120 CHARACTERS.
+
+       01  CSV-EXTRACT-RECORD              PIC X(120).
 
 
 
@@ -266,15 +347,35 @@
        01  FLAGS-N-SWITCHES.
 
             05  FIRST-RECORD            PIC X(3)      VALUE 'YES'.
+            05  WS-CSV-HEADER-WRITTEN   PIC X(3)      VALUE 'NO'.
             05  EOF-FLAG                PIC X         VALUE ' '.
                 88  NO-MORE-DATA                      VALUE 'N'.
 
         
         01  SUB  PIC 99   VALUE 1.
 
+        01  VENDOR-TABLE-COUNT      PIC 999  VALUE 0.
+        01  VENDOR-TABLE.
+            05  VENDOR-TABLE-ENTRY OCCURS 0 TO 200 TIMES
+                DEPENDING ON VENDOR-TABLE-COUNT
+                INDEXED BY VT-INDEX.
+                10  VT-VENDOR-ID        PIC X(4).
+                10  VT-VENDOR-NAME      PIC X(13).
+
+        01  WAREHOUSE-TABLE-COUNT   PIC 999  VALUE 0.
+        01  WAREHOUSE-TABLE.
+            05  WAREHOUSE-TABLE-ENTRY OCCURS 0 TO 200 TIMES
+                DEPENDING ON WAREHOUSE-TABLE-COUNT
+                INDEXED BY WT-INDEX.
+                10  WT-WAREHOUSE-ID     PIC X(3).
+                10  WT-WAREHOUSE-NAME   PIC X(11).
+
         01  REPORT-FIELDS.
             05  PROPER-SPACING             PIC S9   VALUE +1.
-            05  WS-PAGE-NUMBER             PIC S9   VALUE +0.
+            05  WS-PAGE-NUMBER             PIC 999  VALUE 0.
+            05  WS-LINE-COUNT              PIC 999  VALUE 0.
+            05  WS-LINES-PER-PAGE          PIC 999  VALUE 55.
+            05  WS-SAVED-REPORT-LINE       PIC X(71).
 
         01  WS-DATE.
             05  RUN-YEAR                PIC 9(4).
@@ -283,9 +384,9 @@
         
         01  TEMPORARY-FIELDS.
 
-            05  TOTAL-PRICE-TMP         PIC 999999V99.
-            05  TOTAL-COSTUME-TMP       PIC 9999999V99.
-            05  TOTAL-VENDOR-TMP        PIC 9999999V99.
+            05  TOTAL-PRICE-TMP         PIC 9(9)V99.
+            05  TOTAL-COSTUME-TMP       PIC 9(8)V99.
+            05  TOTAL-VENDOR-TMP        PIC 9(9)V99.
             05  TOTAL-WAREHOUSE-TMP     PIC 99999999V99.
             05  GRAND-TOTAL-TMP         PIC 999999999V99.
             05  VENDOR-NAME-TMP         PIC X(13).
@@ -295,12 +396,56 @@
             05  COSTUME-NAME-TMP        PIC X(9).
             05  ADVANCING-PAGE-TMP      PIC 9.
             05  COSTUME-BREAK           VALUE 'NO'.
-            05  BAD-FILE-TMP            VALUE 'NO'.
+            05  BAD-FILE-TMP            PIC XXX  VALUE 'NO'.
             05  BAD-WAREHOUSE-TMP       VALUE 'NO'.
             05  BAD-VENDOR-TMP          VALUE 'NO'.
-            05  VENDOR-CHECK            VALUE 'NO'.
-            05  WAREHOUSE-CHECK         VALUE 'NO'.
+            05  VENDOR-CHECK            PIC XXX  VALUE 'NO'.
+            05  WAREHOUSE-CHECK         PIC XXX  VALUE 'NO'.
             05  FIRST-CORRECT-ITEM      VALUE 'YES'.
+            05  LOOKUP-VENDOR-ID        PIC X(4).
+            05  LOOKUP-WAREHOUSE-ID     PIC X(3).
+            05  RO-LAST-WAREHOUSE-ID    PIC X(3)  VALUE SPACES.
+            05  RO-FIRST-WAREHOUSE      VALUE 'YES'.
+            05  WS-CHECKPOINT-STATUS    PIC XX.
+            05  WS-CHECKPOINT-PHASE     PIC 9     VALUE 0.
+            05  WS-OPENED-CORRECT-OUT   PIC XXX   VALUE 'NO'.
+            05  WS-ERROR-REASON         PIC X(13).
+            05  WS-ERROR-SOURCE         PIC X     VALUE 'M'.
+            05  WS-RECORD-REJECTED      PIC XXX   VALUE 'NO'.
+            05  WS-DECODED-SIZE         PIC X(8).
+            05  WS-DECODED-TYPE         PIC X(5).
+
+        01  CONTROL-TOTALS.
+            05  CT-RECORDS-READ         PIC 9(6)     VALUE 0.
+            05  CT-RECORDS-ACCEPTED     PIC 9(6)     VALUE 0.
+            05  CT-ERRORS-WRITTEN       PIC 9(6)     VALUE 0.
+            05  CT-VALUE-READ           PIC 9(9)V99  VALUE 0.
+            05  CT-VALUE-ACCEPTED       PIC 9(9)V99  VALUE 0.
+            05  CT-VALUE-REJECTED       PIC 9(9)V99  VALUE 0.
+            05  CT-RECORD-VALUE         PIC 9(9)V99  VALUE 0.
+
+        01  CSV-EDIT-FIELDS.
+            05  CSV-QTY-EDIT            PIC ZZZ9.
+            05  CSV-PRICE-EDIT          PIC ZZZ9.99.
+            05  CSV-TOTAL-EDIT          PIC ZZZZZZZZ9.99.
+
+        01  RUN-FILTER-FIELDS.
+            05  WS-RUN-PARM             PIC X(4).
+            05  WS-FILTER-MODE          PIC X     VALUE 'A'.
+            05  WS-FILTER-VALUE         PIC X(4).
+            05  WS-IN-SCOPE             PIC X(3)  VALUE 'YES'.
+
+        01  VENDOR-FILE-MAP-TABLE.
+            05  FILLER  PIC X(5)  VALUE 'CH201'.
+            05  FILLER  PIC X(5)  VALUE 'LA102'.
+            05  FILLER  PIC X(5)  VALUE 'NY303'.
+
+        01  VENDOR-FILE-MAP REDEFINES VENDOR-FILE-MAP-TABLE.
+            05  VFM-ENTRY OCCURS 3 TIMES.
+                10  VFM-VENDOR-ID       PIC X(4).
+                10  VFM-FILE-NUM        PIC 9.
+
+        01  WS-TARGET-FILE-NUM         PIC 9  VALUE 0.
 
         01  DETAIL-FIELDS.
 
@@ -309,16 +454,16 @@
             05  DF-COSTUME-ID           PIC X(3).
             05  DF-COSTUME-NAME         PIC X(15).
             05  DF-QTY-IN-STOCK         PIC 9(4).
-            05  DF-COSTUME-PRICE        PIC 999V99.
-            05  DF-TOTAL-COSTUME        PIC 9999999V99.
-            05  DF-TOTAL-VENDOR         PIC 9999999V99.
+            05  DF-COSTUME-PRICE        PIC 9999V99.
+            05  DF-TOTAL-COSTUME        PIC 9(8)V99.
+            05  DF-TOTAL-VENDOR         PIC 9(9)V99.
             05  DF-TOTAL-WAREHOUSE      PIC 99999999V99.
             05  DF-NUMBER-OF-ERRORS     PIC 999.
-        
+
         01  TOTAL-FIELDS.
 
-            05  TF-TOTAL-COSTUME      PIC 9999999V99.
-            05  TF-TOTAL-VENDOR       PIC 9999999V99.
+            05  TF-TOTAL-COSTUME      PIC 9(8)V99.
+            05  TF-TOTAL-VENDOR       PIC 9(9)V99.
             05  TF-TOTAL-WAREHOUSE    PIC 99999999V99.
 
         01  SIZE-TEXT.
@@ -346,8 +491,9 @@
             05  H1-YEAR             PIC 9999.
             05  FILLER              PIC X(12)  VALUE SPACES.
             05                      PIC X(16)  VALUE 'INVENTORY REPORT'.
-            05  FILLER              PIC X(23)   VALUE SPACES.
-            05                      PIC X(3)  VALUE 'XXX'.
+            05  FILLER              PIC X(16)   VALUE SPACES.
+            05                      PIC X(4)  VALUE 'PAGE'.
+            05  H2-PAGE-NUMBER      PIC ZZ9.
 
 
         01  HEADING-THREE.
@@ -399,13 +545,13 @@
             05  FILLER             PIC X(5)  VALUE SPACES.
             05  DL-QTY-IN-STOCK    PIC ZZ9.
             05  FILLER             PIC X(4)  VALUE SPACES.
-            05  DL-TOTAL-COST      PIC $ZZ,ZZ9.99.              
+            05  DL-TOTAL-COST      PIC $ZZZ,ZZZ,ZZ9.99.
 
         01  COSTUME-TOTAL-LINE.
           
             05  FILLER             PIC X(43)  VALUE SPACES.
             05                     PIC X(10)  VALUE 'TOTAL:    '.
-            05  CTL-TOTAL-COST     PIC $ZZZ,ZZ9.99.
+            05  CTL-TOTAL-COST     PIC $ZZ,ZZZ,ZZ9.99.
 
         01  WAREHOUSE-TOTAL-LINE.
 
@@ -421,8 +567,75 @@
             05                   PIC X(19)  VALUE 'TOTAL FOR VENDOR:  '.
             05  VTL-VENDOR-NAME   PIC X(13).
             05  FILLER            PIC X(1)  VALUE SPACES.
-            05  VTL-TOTAL-COST    PIC $ZZ,ZZZ,ZZ9.99.
+            05  VTL-TOTAL-COST    PIC $ZZZ,ZZZ,ZZZ.99.
         
+        01  REORDER-HEADING-ONE.
+
+            05  FILLER              PIC X(20)  VALUE SPACES.
+            05                      PIC X(31)
+               VALUE 'BELOW REORDER POINT EXCEPTIONS'.
+            05  FILLER              PIC X(20)  VALUE SPACES.
+
+        01  REORDER-HEADING-TWO.
+
+            05                      PIC X(13)  VALUE '  WAREHOUSE: '.
+            05  ROH-WAREHOUSE-NAME  PIC X(11).
+            05  FILLER              PIC X(47)  VALUE SPACES.
+
+        01  REORDER-HEADING-THREE.
+
+            05  FILLER             PIC X(10)  VALUE SPACES.
+            05                     PIC X(7)   VALUE 'COSTUME'.
+            05  FILLER             PIC X(7)   VALUE SPACES.
+            05                     PIC X(7)   VALUE 'COSTUME'.
+            05  FILLER             PIC X(4)   VALUE SPACES.
+            05                     PIC X(7)   VALUE 'COSTUME'.
+            05  FILLER             PIC X(3)   VALUE SPACES.
+            05                     PIC X(6)   VALUE 'QTY IN'.
+            05  FILLER             PIC X(4)   VALUE SPACES.
+            05                     PIC X(7)   VALUE 'REORDER'.
+
+        01  REORDER-HEADING-FOUR.
+
+            05  FILLER             PIC X(13)  VALUE SPACES.
+            05                     PIC X(4)   VALUE 'NAME'.
+            05  FILLER             PIC X(9)   VALUE SPACES.
+            05                     PIC X(4)   VALUE 'SIZE'.
+            05  FILLER             PIC X(7)   VALUE SPACES.
+            05                     PIC X(4)   VALUE 'TYPE'.
+            05  FILLER             PIC X(5)   VALUE SPACES.
+            05                     PIC X(5)   VALUE 'STOCK'.
+            05  FILLER             PIC X(5)   VALUE SPACES.
+            05                     PIC X(5)   VALUE 'POINT'.
+
+        01  REORDER-DETAIL-LINE.
+
+            05  FILLER             PIC X(10)  VALUE SPACES.
+            05  RDL-COSTUME-NAME   PIC X(9).
+            05  FILLER             PIC X(5)   VALUE SPACES.
+            05  RDL-COSTUME-SIZE   PIC X(8).
+            05  FILLER             PIC X(5)   VALUE SPACES.
+            05  RDL-COSTUME-TYPE   PIC X(5).
+            05  FILLER             PIC X(6)   VALUE SPACES.
+            05  RDL-QTY-IN-STOCK   PIC ZZ9.
+            05  FILLER             PIC X(5)   VALUE SPACES.
+            05  RDL-REORDER-POINT  PIC ZZ9.
+
+        01  CONTROL-HEADING-ONE.
+
+            05  FILLER              PIC X(22)  VALUE SPACES.
+            05                      PIC X(27)
+               VALUE 'RUN CONTROL RECONCILIATION'.
+            05  FILLER              PIC X(22)  VALUE SPACES.
+
+        01  CONTROL-TOTAL-LINE.
+
+            05  CTL-LABEL           PIC X(30).
+            05  CTL-RECORD-COUNT    PIC ZZZ,ZZ9.
+            05  FILLER              PIC X(5)   VALUE SPACES.
+            05                      PIC X(7)   VALUE 'VALUE: '.
+            05  CTL-VALUE           PIC $ZZZ,ZZZ,ZZ9.99.
+
         01  GRAND-TOTAL-LINE.
  
             05  FILLER           PIC X(29)  VALUE SPACES. 
@@ -435,39 +648,201 @@
        
        100-CONTROL-MODULE.
 
-           PERFORM 150-SORTMERGE-INVENTORY-FILE
+           PERFORM 105-READ-CHECKPOINT
+           PERFORM 120-LOAD-MASTER-TABLES
+           PERFORM 125-READ-RUN-PARAMETER
+
+           IF WS-CHECKPOINT-PHASE < 1
+              PERFORM 150-SORTMERGE-INVENTORY-FILE
+              MOVE 1 TO WS-CHECKPOINT-PHASE
+              PERFORM 115-WRITE-CHECKPOINT
+           END-IF
+
            PERFORM 200-HOUSEKEEPING-ROUTINE
-           PERFORM 300-PROCESS-MERGED-DATA
+
+           IF WS-CHECKPOINT-PHASE < 2
+              PERFORM 300-PROCESS-MERGED-DATA
+              MOVE 2 TO WS-CHECKPOINT-PHASE
+              PERFORM 115-WRITE-CHECKPOINT
+           END-IF
+
            PERFORM 375-OPEN-CORRECT-INVENTORY
-           PERFORM 450-PROCESS-CORRECT-DATA
+
+           IF WS-CHECKPOINT-PHASE < 3
+              PERFORM 450-PROCESS-CORRECT-DATA
+              PERFORM 460-PROCESS-REORDER-DATA
+              MOVE 3 TO WS-CHECKPOINT-PHASE
+              PERFORM 115-WRITE-CHECKPOINT
+           END-IF
+
            PERFORM 1500-END-OF-FILE-ROUTINE
 
            .
+
+       105-READ-CHECKPOINT.
+
+           MOVE 0 TO WS-CHECKPOINT-PHASE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE 0 TO WS-CHECKPOINT-PHASE
+                 NOT AT END
+                    MOVE CKPT-PHASE TO WS-CHECKPOINT-PHASE
+                    MOVE CKPT-RECORDS-READ TO CT-RECORDS-READ
+                    MOVE CKPT-VALUE-READ TO CT-VALUE-READ
+                    MOVE CKPT-RECORDS-ACCEPTED TO CT-RECORDS-ACCEPTED
+                    MOVE CKPT-VALUE-ACCEPTED TO CT-VALUE-ACCEPTED
+                    MOVE CKPT-ERRORS-WRITTEN TO CT-ERRORS-WRITTEN
+              END-READ
+           END-IF
+           IF WS-CHECKPOINT-STATUS = "00" OR WS-CHECKPOINT-STATUS = "05"
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       115-WRITE-CHECKPOINT.
+
+           MOVE WS-CHECKPOINT-PHASE TO CKPT-PHASE
+           MOVE CT-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE CT-VALUE-READ TO CKPT-VALUE-READ
+           MOVE CT-RECORDS-ACCEPTED TO CKPT-RECORDS-ACCEPTED
+           MOVE CT-VALUE-ACCEPTED TO CKPT-VALUE-ACCEPTED
+           MOVE CT-ERRORS-WRITTEN TO CKPT-ERRORS-WRITTEN
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
        
+       120-LOAD-MASTER-TABLES.
+
+           OPEN INPUT VENDOR-MASTER
+           MOVE 'NO' TO BAD-FILE-TMP
+           PERFORM UNTIL BAD-FILE-TMP = 'YES'
+               READ VENDOR-MASTER
+                  AT END
+                     MOVE 'YES' TO BAD-FILE-TMP
+                  NOT AT END
+                     ADD 1 TO VENDOR-TABLE-COUNT
+                     MOVE VM-VENDOR-ID TO
+                        VT-VENDOR-ID(VENDOR-TABLE-COUNT)
+                     MOVE VM-VENDOR-NAME TO
+                        VT-VENDOR-NAME(VENDOR-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE VENDOR-MASTER
+           MOVE 'NO' TO BAD-FILE-TMP
+
+           OPEN INPUT WAREHOUSE-MASTER
+           PERFORM UNTIL BAD-FILE-TMP = 'YES'
+               READ WAREHOUSE-MASTER
+                  AT END
+                     MOVE 'YES' TO BAD-FILE-TMP
+                  NOT AT END
+                     ADD 1 TO WAREHOUSE-TABLE-COUNT
+                     MOVE WM-WAREHOUSE-ID TO
+                        WT-WAREHOUSE-ID(WAREHOUSE-TABLE-COUNT)
+                     MOVE WM-WAREHOUSE-NAME TO
+                        WT-WAREHOUSE-NAME(WAREHOUSE-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE WAREHOUSE-MASTER
+           MOVE 'NO' TO BAD-FILE-TMP
+
+           .
+
+       125-READ-RUN-PARAMETER.
+
+           MOVE SPACES TO WS-RUN-PARM
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           MOVE 'A' TO WS-FILTER-MODE
+           MOVE SPACES TO WS-FILTER-VALUE
+
+           IF WS-RUN-PARM NOT = SPACES
+              MOVE WS-RUN-PARM TO LOOKUP-VENDOR-ID
+              PERFORM 130-LOOKUP-VENDOR
+              IF VENDOR-CHECK = 'YES'
+                 MOVE 'V' TO WS-FILTER-MODE
+                 MOVE WS-RUN-PARM TO WS-FILTER-VALUE
+              ELSE
+                 MOVE WS-RUN-PARM(1:3) TO LOOKUP-WAREHOUSE-ID
+                 PERFORM 140-LOOKUP-WAREHOUSE
+                 IF WAREHOUSE-CHECK = 'YES'
+                    MOVE 'W' TO WS-FILTER-MODE
+                    MOVE WS-RUN-PARM(1:3) TO WS-FILTER-VALUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       130-LOOKUP-VENDOR.
+
+           MOVE 'NO' TO VENDOR-CHECK
+           MOVE SPACES TO VENDOR-NAME-TMP
+           SET VT-INDEX TO 1
+           SEARCH VENDOR-TABLE-ENTRY
+               AT END
+                   MOVE 'NO' TO VENDOR-CHECK
+               WHEN VT-VENDOR-ID(VT-INDEX) = LOOKUP-VENDOR-ID
+                   MOVE 'YES' TO VENDOR-CHECK
+                   MOVE VT-VENDOR-NAME(VT-INDEX) TO VENDOR-NAME-TMP
+           END-SEARCH
+           .
+
+       140-LOOKUP-WAREHOUSE.
+
+           MOVE 'NO' TO WAREHOUSE-CHECK
+           MOVE SPACES TO WAREHOUSE-NAME-TMP
+           SET WT-INDEX TO 1
+           SEARCH WAREHOUSE-TABLE-ENTRY
+               AT END
+                   MOVE 'NO' TO WAREHOUSE-CHECK
+               WHEN WT-WAREHOUSE-ID(WT-INDEX) = LOOKUP-WAREHOUSE-ID
+                   MOVE 'YES' TO WAREHOUSE-CHECK
+                   MOVE WT-WAREHOUSE-NAME(WT-INDEX)
+                      TO WAREHOUSE-NAME-TMP
+           END-SEARCH
+           .
+
        150-SORTMERGE-INVENTORY-FILE.
 
       *CODE YOUR SORT AND MERGE ROUTINES HERE
 
-           SORT SORT-FILE1
-              ON ASCENDING KEY SORT-VENDOR-ID1
-              ON ASCENDING KEY SORT-WAREHOUSE-ID1
-              ON ASCENDING KEY SORT-COSTUME-ID1
-              USING UNSORTED-FILE1
-              GIVING INVENTORY-FILE1
-
-           SORT SORT-FILE2
-              ON ASCENDING KEY SORT-VENDOR-ID2
-              ON ASCENDING KEY SORT-WAREHOUSE-ID2
-              ON ASCENDING KEY SORT-COSTUME-ID2
-              USING UNSORTED-FILE2
-              GIVING INVENTORY-FILE2
-        
-           SORT SORT-FILE3
-              ON ASCENDING KEY SORT-VENDOR-ID3
-              ON ASCENDING KEY SORT-WAREHOUSE-ID3
-              ON ASCENDING KEY SORT-COSTUME-ID3
-              USING UNSORTED-FILE3
-              GIVING INVENTORY-FILE3
+           MOVE 0 TO WS-TARGET-FILE-NUM
+           IF WS-FILTER-MODE = 'V'
+              PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
+                  IF VFM-VENDOR-ID(SUB) = WS-FILTER-VALUE
+                     MOVE VFM-FILE-NUM(SUB) TO WS-TARGET-FILE-NUM
+                  END-IF
+              END-PERFORM
+           END-IF
+
+           IF WS-TARGET-FILE-NUM = 0 OR WS-TARGET-FILE-NUM = 1
+              SORT SORT-FILE1
+                 ON ASCENDING KEY SORT-VENDOR-ID1
+                 ON ASCENDING KEY SORT-WAREHOUSE-ID1
+                 ON ASCENDING KEY SORT-COSTUME-ID1
+                 USING UNSORTED-FILE1
+                 GIVING INVENTORY-FILE1
+           END-IF
+
+           IF WS-TARGET-FILE-NUM = 0 OR WS-TARGET-FILE-NUM = 2
+              SORT SORT-FILE2
+                 ON ASCENDING KEY SORT-VENDOR-ID2
+                 ON ASCENDING KEY SORT-WAREHOUSE-ID2
+                 ON ASCENDING KEY SORT-COSTUME-ID2
+                 USING UNSORTED-FILE2
+                 GIVING INVENTORY-FILE2
+           END-IF
+
+           IF WS-TARGET-FILE-NUM = 0 OR WS-TARGET-FILE-NUM = 3
+              SORT SORT-FILE3
+                 ON ASCENDING KEY SORT-VENDOR-ID3
+                 ON ASCENDING KEY SORT-WAREHOUSE-ID3
+                 ON ASCENDING KEY SORT-COSTUME-ID3
+                 USING UNSORTED-FILE3
+                 GIVING INVENTORY-FILE3
+           END-IF
 
            MERGE MERGEFILE
               ON ASCENDING KEY MERGE-VENDOR-ID
@@ -479,16 +854,23 @@
        .
 
        200-HOUSEKEEPING-ROUTINE.
-    
-           OPEN INPUT  MERGED-INVENTORY-FILE
-                       
-                OUTPUT 
-                       INVENTORY-ERROR-REPORT
-                       CORRECT-INVENTORY-REPORT 
-                       DETAILED-SUMMARY-REPORT 
-                        
-           
-           ACCEPT WS-DATE FROM DATE YYYYMMDD 
+
+           OPEN INPUT MERGED-INVENTORY-FILE
+
+           IF WS-CHECKPOINT-PHASE < 2
+              OPEN OUTPUT CORRECT-INVENTORY-REPORT
+              MOVE 'YES' TO WS-OPENED-CORRECT-OUT
+           END-IF
+
+           OPEN EXTEND INVENTORY-ERROR-REPORT
+
+           OPEN OUTPUT DETAILED-SUMMARY-REPORT
+                       BELOW-REORDER-REPORT
+                       RUN-CONTROL-REPORT
+                       DETAIL-CSV-EXTRACT
+
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE(1:4) TO H1-YEAR
            MOVE WS-DATE(5:2) TO H1-MONTH
            MOVE WS-DATE(7:2) TO H1-DAY
@@ -506,8 +888,20 @@
                   AT END
                      MOVE 'N' TO EOF-FLAG
                   NOT AT END
-                    PERFORM 350-VALIDATION-ROUTINE
-                        
+                    ADD 1 TO CT-RECORDS-READ
+                    IF MI-COSTUME-COUNT IS NUMERIC AND
+                       MI-COSTUME-COUNT >= 1 AND
+                       MI-COSTUME-COUNT <= 12
+                       PERFORM 355-COMPUTE-RECORD-VALUE
+                       ADD CT-RECORD-VALUE TO CT-VALUE-READ
+                       PERFORM 350-VALIDATION-ROUTINE
+                    ELSE
+                       MOVE "BAD COUNT" TO WS-ERROR-REASON
+                       MOVE 'M' TO WS-ERROR-SOURCE
+                       PERFORM 345-WRITE-ERROR-RECORD
+                       ADD 1 TO CT-ERRORS-WRITTEN
+                    END-IF
+
                 END-READ
             END-PERFORM
 
@@ -515,85 +909,121 @@
 
 
             .
+       355-COMPUTE-RECORD-VALUE.
+
+           MOVE 0 TO CT-RECORD-VALUE
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > MI-COSTUME-COUNT
+               IF MI-QTY-IN-STOCK(SUB) IS NUMERIC AND
+                  MI-COSTUME-PRICE(SUB) IS NUMERIC
+                  COMPUTE CT-RECORD-VALUE =
+                     CT-RECORD-VALUE +
+                     (MI-QTY-IN-STOCK(SUB) * MI-COSTUME-PRICE(SUB))
+               END-IF
+           END-PERFORM
+           .
+
+       345-WRITE-ERROR-RECORD.
+
+           MOVE WS-DATE TO ELR-RUN-DATE
+           MOVE WS-ERROR-REASON TO ELR-REASON-CODE
+           IF WS-ERROR-SOURCE = 'C'
+              MOVE CORRECT-INVENTORY-FILE TO ELR-RECORD-DATA
+           ELSE
+              MOVE MERGED-INVENTORY-REC TO ELR-RECORD-DATA
+           END-IF
+           WRITE ERROR-REPORT-RECORD
+           .
+
        350-VALIDATION-ROUTINE.
-           
-                        EVALUATE TRUE 
-                        
-                           
-                          WHEN MI-VENDOR-ID ="LA10" OR 
-                           MI-VENDOR-ID ="CH20" OR 
-                           MI-VENDOR-ID ="NY30"
-                              MOVE "YES" TO VENDOR-CHECK
-
-                              
-
-                           WHEN OTHER
-                              MOVE MERGED-INVENTORY-REC TO 
-                                ERROR-REPORT-RECORD  
-                              WRITE ERROR-REPORT-RECORD 
-                                AFTER ADVANCING 1 LINES
-                              MOVE "NO" TO VENDOR-CHECK
-                              
-
-
-                         END-EVALUATE
-
-                       EVALUATE TRUE  
-                         
-                         WHEN MI-WAREHOUSE-ID = "BHM" OR 
-                         MI-WAREHOUSE-ID = "HUN"
-                            MOVE "YES" TO WAREHOUSE-CHECK
-
-                         WHEN OTHER
-                           MOVE MERGED-INVENTORY-REC TO 
-                              ERROR-REPORT-RECORD  
-                           WRITE ERROR-REPORT-RECORD 
-                              AFTER ADVANCING 1 LINES
-                           MOVE "NO" TO WAREHOUSE-CHECK
-                           
-                         
 
-                        END-EVALUATE
-                        
-                        EVALUATE TRUE 
-                           
-                           WHEN VENDOR-CHECK = WAREHOUSE-CHECK 
-                              MOVE MERGED-INVENTORY-REC TO 
-                                CORRECT-INVENTORY-FILE  
-                              IF FIRST-CORRECT-ITEM = "YES" 
-                                 WRITE CORRECT-INVENTORY-FILE 
+           MOVE 'NO' TO WS-RECORD-REJECTED
+
+           MOVE MI-VENDOR-ID TO LOOKUP-VENDOR-ID
+           PERFORM 130-LOOKUP-VENDOR
+           IF VENDOR-CHECK = "NO"
+              MOVE "BAD VENDOR" TO WS-ERROR-REASON
+              MOVE 'M' TO WS-ERROR-SOURCE
+              PERFORM 345-WRITE-ERROR-RECORD
+              MOVE 'YES' TO WS-RECORD-REJECTED
+           END-IF
+
+           MOVE MI-WAREHOUSE-ID TO LOOKUP-WAREHOUSE-ID
+           PERFORM 140-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-CHECK = "NO"
+              MOVE "BAD WAREHOUSE" TO WS-ERROR-REASON
+              MOVE 'M' TO WS-ERROR-SOURCE
+              PERFORM 345-WRITE-ERROR-RECORD
+              MOVE 'YES' TO WS-RECORD-REJECTED
+           END-IF
+
+           IF WS-RECORD-REJECTED = 'YES'
+              ADD 1 TO CT-ERRORS-WRITTEN
+           END-IF
+
+                        EVALUATE TRUE
+
+                           WHEN VENDOR-CHECK = "YES" AND
+                                WAREHOUSE-CHECK = "YES"
+                              MOVE MI-VENDOR-ID TO CI-VENDOR-ID
+                              MOVE MI-WAREHOUSE-ID TO CI-WAREHOUSE-ID
+                              MOVE MI-COSTUME-ID TO CI-COSTUME-ID
+                              MOVE MI-COSTUME-COUNT TO CI-COSTUME-COUNT
+                              PERFORM VARYING SUB FROM 1 BY 1
+                                      UNTIL SUB > MI-COSTUME-COUNT
+                                 MOVE MI-COSTUME-NAME(SUB) TO
+                                   CI-COSTUME-NAME(SUB)
+                                 MOVE MI-COSTUME-SIZE(SUB) TO
+                                   CI-COSTUME-SIZE(SUB)
+                                 MOVE MI-COSTUME-TYPE(SUB) TO
+                                   CI-COSTUME-TYPE(SUB)
+                                 MOVE MI-QTY-IN-STOCK(SUB) TO
+                                   CI-QTY-IN-STOCK(SUB)
+                                 MOVE MI-REORDER-POINT(SUB) TO
+                                   CI-REORDER-POINT(SUB)
+                                 MOVE MI-COSTUME-PRICE(SUB) TO
+                                   CI-COSTUME-PRICE(SUB)
+                              END-PERFORM
+                              IF FIRST-CORRECT-ITEM = "YES"
+                                 WRITE CORRECT-INVENTORY-FILE
                                   BEFORE ADVANCING PAGE
                                  MOVE "NO" TO FIRST-CORRECT-ITEM
-                              ELSE  
+                              ELSE
                                  WRITE CORRECT-INVENTORY-FILE
                                   AFTER ADVANCING 1 LINES
-                             
-                        END-EVALUATE  
+                              END-IF
+                              ADD 1 TO CT-RECORDS-ACCEPTED
+                              ADD CT-RECORD-VALUE TO CT-VALUE-ACCEPTED
+                        END-EVALUATE
 
 
                         
         .
        
        375-OPEN-CORRECT-INVENTORY.
-           
-           CLOSE 
-                 CORRECT-INVENTORY-REPORT 
+
+           IF WS-OPENED-CORRECT-OUT = 'YES'
+              CLOSE CORRECT-INVENTORY-REPORT
+           END-IF
 
            OPEN INPUT CORRECT-INVENTORY-REPORT
-                
+
         .
        400-HEADER-ROUTINE.
-           
+
            IF FIRST-RECORD = "YES"
-              WRITE REPORT-RECORD FROM HEADING-ONE 
+              WRITE REPORT-RECORD FROM HEADING-ONE
                  AFTER ADVANCING 1 LINES
-          
-             
-           
-           END-IF 
-           
+
+
+
+           END-IF
+
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO H2-PAGE-NUMBER
+           MOVE 0 TO WS-LINE-COUNT
            MOVE 1 TO PROPER-SPACING
-           MOVE HEADING-TWO TO REPORT-RECORD 
+           MOVE HEADING-TWO TO REPORT-RECORD
            PERFORM 600-WRITE-A-LINE
            MOVE 2 TO PROPER-SPACING
            .
@@ -605,12 +1035,133 @@
                   AT END
                      MOVE 'N' TO EOF-FLAG
                   NOT AT END
-                    PERFORM 500-DATA-INPUT-ROUTINE 
+                    PERFORM 480-CHECK-FILTER-SCOPE
+                    IF WS-IN-SCOPE = 'YES'
+                       PERFORM 500-DATA-INPUT-ROUTINE
+                    END-IF
                 END-READ
             END-PERFORM
 
-            
+            MOVE ' ' TO EOF-FLAG
+
             .
+
+       460-PROCESS-REORDER-DATA.
+
+           CLOSE CORRECT-INVENTORY-REPORT
+           OPEN INPUT CORRECT-INVENTORY-REPORT
+
+           WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING-ONE
+               AFTER ADVANCING 1 LINES
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ CORRECT-INVENTORY-REPORT
+                  AT END
+                     MOVE 'N' TO EOF-FLAG
+                  NOT AT END
+                     PERFORM 480-CHECK-FILTER-SCOPE
+                     IF WS-IN-SCOPE = 'YES'
+                        PERFORM 470-CHECK-REORDER-POINTS
+                     END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE ' ' TO EOF-FLAG
+
+           .
+
+       465-DECODE-COSTUME-SIZE-TYPE.
+
+           SET SIZES-INDEX TO 1
+                      SEARCH SIZES
+                          AT END MOVE "BAD--" TO WS-DECODED-SIZE
+
+                           WHEN SIZES-ID(SIZES-INDEX) =
+                           CI-COSTUME-SIZE(SUB)
+                              EVALUATE TRUE
+                                 WHEN SIZES-ID(SIZES-INDEX) = "L"
+                                    MOVE "LARGE" TO WS-DECODED-SIZE
+                                 WHEN SIZES-ID(SIZES-INDEX) = "M"
+                                    MOVE "MEDIUM" TO WS-DECODED-SIZE
+                                 WHEN SIZES-ID(SIZES-INDEX) = "S"
+                                    MOVE "SMALL" TO WS-DECODED-SIZE
+                                 WHEN SIZES-ID(SIZES-INDEX) = "P"
+                                    MOVE "PLUS" TO WS-DECODED-SIZE
+                             END-EVALUATE
+
+                       END-SEARCH
+
+           EVALUATE TRUE
+                 WHEN CI-COSTUME-TYPE(SUB) = "A"
+                     MOVE "Adult" TO WS-DECODED-TYPE
+                 WHEN CI-COSTUME-TYPE(SUB) = "C"
+                     MOVE "Child" TO WS-DECODED-TYPE
+
+                 WHEN OTHER
+                     STRING
+                        "BAD- " DELIMITED BY " "
+                        " " DELIMITED BY SIZE
+                        CI-COSTUME-SIZE(SUB) DELIMITED BY " "
+                        INTO WS-DECODED-SIZE
+
+               END-EVALUATE
+           .
+
+       480-CHECK-FILTER-SCOPE.
+
+           EVALUATE WS-FILTER-MODE
+               WHEN 'V'
+                   IF CI-VENDOR-ID = WS-FILTER-VALUE
+                      MOVE 'YES' TO WS-IN-SCOPE
+                   ELSE
+                      MOVE 'NO' TO WS-IN-SCOPE
+                   END-IF
+               WHEN 'W'
+                   IF CI-WAREHOUSE-ID = WS-FILTER-VALUE(1:3)
+                      MOVE 'YES' TO WS-IN-SCOPE
+                   ELSE
+                      MOVE 'NO' TO WS-IN-SCOPE
+                   END-IF
+               WHEN OTHER
+                   MOVE 'YES' TO WS-IN-SCOPE
+           END-EVALUATE
+           .
+
+       470-CHECK-REORDER-POINTS.
+
+           IF RO-FIRST-WAREHOUSE = 'YES' OR
+              CI-WAREHOUSE-ID NOT = RO-LAST-WAREHOUSE-ID
+              MOVE 'NO' TO RO-FIRST-WAREHOUSE
+              MOVE CI-WAREHOUSE-ID TO LOOKUP-WAREHOUSE-ID
+              PERFORM 140-LOOKUP-WAREHOUSE
+              MOVE WAREHOUSE-NAME-TMP TO ROH-WAREHOUSE-NAME
+              WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING-TWO
+                 AFTER ADVANCING 2 LINES
+              WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING-THREE
+                 AFTER ADVANCING 2 LINES
+              WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING-FOUR
+                 AFTER ADVANCING 1 LINES
+              MOVE CI-WAREHOUSE-ID TO RO-LAST-WAREHOUSE-ID
+           END-IF
+
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > CI-COSTUME-COUNT
+               IF CI-QTY-IN-STOCK(SUB) IS NUMERIC AND
+                  CI-REORDER-POINT(SUB) IS NUMERIC AND
+                  CI-QTY-IN-STOCK(SUB) < CI-REORDER-POINT(SUB)
+                  MOVE CI-COSTUME-NAME(SUB) TO RDL-COSTUME-NAME
+                  PERFORM 465-DECODE-COSTUME-SIZE-TYPE
+                  MOVE WS-DECODED-SIZE TO RDL-COSTUME-SIZE
+                  MOVE WS-DECODED-TYPE TO RDL-COSTUME-TYPE
+                  MOVE CI-QTY-IN-STOCK(SUB) TO RDL-QTY-IN-STOCK
+                  MOVE CI-REORDER-POINT(SUB) TO RDL-REORDER-POINT
+                  WRITE REORDER-REPORT-RECORD FROM REORDER-DETAIL-LINE
+                     AFTER ADVANCING 1 LINES
+               END-IF
+           END-PERFORM
+
+           .
+
        500-DATA-INPUT-ROUTINE.
            
            EVALUATE TRUE
@@ -619,22 +1170,11 @@
                        MOVE CI-WAREHOUSE-ID TO DF-WAREHOUSE-ID
                        MOVE CI-VENDOR-ID TO DF-VENDOR-ID  
                        
-                    EVALUATE TRUE
-                       WHEN CI-VENDOR-ID = "LA10" 
-                           MOVE "LOS ANGELES" TO VENDOR-NAME-TMP 
-                       WHEN CI-VENDOR-ID = "CH20" 
-                           MOVE "CHICAGO" TO VENDOR-NAME-TMP 
-                       WHEN CI-VENDOR-ID = "NY30" 
-                           MOVE "NEW YORK" TO VENDOR-NAME-TMP 
-                    END-EVALUATE
-
-                    EVALUATE TRUE
-                       WHEN CI-WAREHOUSE-ID = "BHM" 
-                           MOVE "BIRMINGHAM" TO WAREHOUSE-NAME-TMP 
-                       WHEN CI-WAREHOUSE-ID = "HUN" 
-                           MOVE "HUNTSVILLE" TO WAREHOUSE-NAME-TMP 
-
-                    END-EVALUATE
+                    MOVE CI-VENDOR-ID TO LOOKUP-VENDOR-ID
+                    PERFORM 130-LOOKUP-VENDOR
+
+                    MOVE CI-WAREHOUSE-ID TO LOOKUP-WAREHOUSE-ID
+                    PERFORM 140-LOOKUP-WAREHOUSE
 
      
                        
@@ -642,7 +1182,21 @@
                    PERFORM 700-PRINT-VENDOR-HEADER
                    PERFORM 900-PRINT-WAREHOUSE-HEADER
                    PERFORM 1050-PRINT-COSTUME-HEADER
-                   MOVE WAREHOUSE-NAME-TMP TO WTL-WAREHOUSE-NAME 
+                   MOVE WAREHOUSE-NAME-TMP TO WTL-WAREHOUSE-NAME
+
+                   IF WS-CSV-HEADER-WRITTEN = 'NO'
+                      MOVE SPACES TO CSV-EXTRACT-RECORD
+                      STRING
+                         "VENDOR ID,VENDOR NAME,WAREHOUSE ID,"
+                            DELIMITED BY SIZE
+                         "WAREHOUSE NAME,COSTUME ID,COSTUME NAME,"
+                            DELIMITED BY SIZE
+                         "SIZE,TYPE,QTY IN STOCK,PRICE,TOTAL COST"
+                            DELIMITED BY SIZE
+                         INTO CSV-EXTRACT-RECORD
+                      WRITE CSV-EXTRACT-RECORD
+                      MOVE 'YES' TO WS-CSV-HEADER-WRITTEN
+                   END-IF
                        
                        
                    WHEN CI-VENDOR-ID NOT = DF-VENDOR-ID 
@@ -667,53 +1221,22 @@
 
 
            
-           PERFORM VARYING SUB 
-                  FROM 1 BY 1 UNTIL SUB > 6
+           PERFORM VARYING SUB
+                  FROM 1 BY 1 UNTIL SUB > CI-COSTUME-COUNT
                
                 MOVE CI-COSTUME-NAME(SUB) TO COSTUME-NAME-TMP
-                MOVE CI-COSTUME-TYPE(SUB) TO DL-COSTUME-TYPE
                 MOVE CI-QTY-IN-STOCK(SUB) TO DL-QTY-IN-STOCK
-               
-                IF SUB = 1 
+
+                IF SUB = 1
                     MOVE COSTUME-NAME-TMP TO DL-COSTUME-NAME
                 ELSE
-                    MOVE SPACES TO DL-COSTUME-NAME 
-
-                END-IF   
-
-            SET SIZES-INDEX TO 1
-                       SEARCH SIZES 
-                           AT END MOVE "BAD--" TO DL-COSTUME-SIZE
-
-                            WHEN SIZES-ID(SIZES-INDEX) = 
-                            CI-COSTUME-SIZE(SUB)
-                               EVALUATE TRUE
-                                  WHEN SIZES-ID(SIZES-INDEX) = "L"
-                                     MOVE "LARGE" TO DL-COSTUME-SIZE
-                                  WHEN SIZES-ID(SIZES-INDEX) = "M"
-                                     MOVE "MEDIUM" TO DL-COSTUME-SIZE
-                                  WHEN SIZES-ID(SIZES-INDEX) = "S"
-                                     MOVE "SMALL" TO DL-COSTUME-SIZE
-                                  WHEN SIZES-ID(SIZES-INDEX) = "P"
-                                     MOVE "PLUS" TO DL-COSTUME-SIZE
-                              END-EVALUATE  
-
-                        END-SEARCH
-                        
-            EVALUATE TRUE
-                  WHEN CI-COSTUME-TYPE(SUB) = "A"
-                      MOVE "Adult" TO DL-COSTUME-TYPE
-                  WHEN CI-COSTUME-TYPE(SUB) = "C"
-                      MOVE "Child" TO DL-COSTUME-TYPE
+                    MOVE SPACES TO DL-COSTUME-NAME
 
-                  WHEN OTHER
-                      STRING 
-                         "BAD- " DELIMITED BY " " 
-                         " " DELIMITED BY SIZE
-                         CI-COSTUME-SIZE(SUB) DELIMITED BY " "
-                         INTO DL-COSTUME-SIZE
+                END-IF
 
-                END-EVALUATE
+                PERFORM 465-DECODE-COSTUME-SIZE-TYPE
+                MOVE WS-DECODED-SIZE TO DL-COSTUME-SIZE
+                MOVE WS-DECODED-TYPE TO DL-COSTUME-TYPE
 
                 
                
@@ -745,6 +1268,7 @@
                 ADD TOTAL-PRICE-TMP TO TF-TOTAL-WAREHOUSE,
                 TF-TOTAL-VENDOR, TF-TOTAL-COSTUME, GRAND-TOTAL-TMP
 
+               PERFORM 510-WRITE-CSV-ROW
 
                MOVE DETAIL-LINE TO REPORT-RECORD
                PERFORM 600-WRITE-A-LINE
@@ -754,20 +1278,82 @@
 
 
           END-PERFORM
-           
+
         .
+
+       510-WRITE-CSV-ROW.
+
+           MOVE DL-QTY-IN-STOCK TO CSV-QTY-EDIT
+           MOVE DF-COSTUME-PRICE TO CSV-PRICE-EDIT
+           MOVE DL-TOTAL-COST TO CSV-TOTAL-EDIT
+
+           MOVE SPACES TO CSV-EXTRACT-RECORD
+           STRING
+              FUNCTION TRIM(CI-VENDOR-ID)     DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(VENDOR-NAME-TMP)  DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CI-WAREHOUSE-ID)  DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(WAREHOUSE-NAME-TMP)  DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CI-COSTUME-ID)    DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CI-COSTUME-NAME(SUB)) DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(DL-COSTUME-SIZE)  DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(DL-COSTUME-TYPE)  DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CSV-QTY-EDIT)     DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CSV-PRICE-EDIT)   DELIMITED BY SIZE
+              ","                             DELIMITED BY SIZE
+              FUNCTION TRIM(CSV-TOTAL-EDIT)   DELIMITED BY SIZE
+              INTO CSV-EXTRACT-RECORD
+           END-STRING
+
+           WRITE CSV-EXTRACT-RECORD
+
+           .
+
        600-WRITE-A-LINE.
 
+           MOVE REPORT-RECORD TO WS-SAVED-REPORT-LINE
+           ADD PROPER-SPACING TO WS-LINE-COUNT
+           IF WS-LINE-COUNT > WS-LINES-PER-PAGE
+              PERFORM 650-NEW-PAGE-ROUTINE
+              MOVE WS-SAVED-REPORT-LINE TO REPORT-RECORD
+           END-IF
+
            WRITE REPORT-RECORD
-               AFTER ADVANCING 2 LINES
-  
+               AFTER ADVANCING PROPER-SPACING LINES
+
+        .
+
+       650-NEW-PAGE-ROUTINE.
+
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO H2-PAGE-NUMBER
+           WRITE REPORT-RECORD FROM HEADING-TWO
+              AFTER ADVANCING PAGE
+           WRITE REPORT-RECORD FROM HEADING-THREE
+              AFTER ADVANCING 2 LINES
+           WRITE REPORT-RECORD FROM HEADING-FOUR
+              AFTER ADVANCING 2 LINES
+           WRITE REPORT-RECORD FROM HEADING-FIVE
+              AFTER ADVANCING 2 LINES
+           WRITE REPORT-RECORD FROM HEADING-SIX
+              AFTER ADVANCING 1 LINES
+           MOVE 7 TO WS-LINE-COUNT
 
         .
        700-PRINT-VENDOR-HEADER.
-           
+
            MOVE VENDOR-NAME-TMP  TO VENDOR-HEADER
-           WRITE REPORT-RECORD FROM HEADING-THREE
-               AFTER ADVANCING 2 LINES
+           MOVE HEADING-THREE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 600-WRITE-A-LINE
 
        .
 
@@ -781,37 +1367,18 @@
            MOVE VENDOR-TOTAL-LINE TO REPORT-RECORD
            PERFORM 600-WRITE-A-LINE
            MOVE "YES" TO FIRST-RECORD
-           
-           EVALUATE TRUE
-               WHEN CI-VENDOR-ID = "LA10" 
-                    MOVE "LOS ANGELES" TO VENDOR-NAME-TMP 
-               WHEN CI-VENDOR-ID = "CH20" 
-                    MOVE "CHICAGO" TO VENDOR-NAME-TMP 
-               WHEN CI-VENDOR-ID = "NY30" 
-                    MOVE "NEW YORK" TO VENDOR-NAME-TMP
-           END-EVALUATE 
 
+           MOVE CI-VENDOR-ID TO LOOKUP-VENDOR-ID
+           PERFORM 130-LOOKUP-VENDOR
+           IF VENDOR-CHECK = "NO"
+              MOVE "BAD VENDOR" TO WS-ERROR-REASON
+              MOVE 'C' TO WS-ERROR-SOURCE
+              PERFORM 345-WRITE-ERROR-RECORD
+              ADD 1 TO CT-ERRORS-WRITTEN
+           END-IF
 
-           EVALUATE TRUE 
-               
-
-               WHEN CI-VENDOR-ID ="LA10" OR 
-                 CI-VENDOR-ID ="CH20" OR 
-                 CI-VENDOR-ID ="NY30"
-                    MOVE "YES" TO VENDOR-CHECK 
-                
-               WHEN OTHER
-                   MOVE MERGED-INVENTORY-REC TO 
-                    ERROR-REPORT-RECORD  
-                   WRITE ERROR-REPORT-RECORD 
-                    AFTER ADVANCING 1 LINES
-                   MOVE "NO" TO VENDOR-CHECK        
-                    
 
-           END-EVALUATE
-           
-          
-           MOVE CI-VENDOR-ID TO DF-VENDOR-ID  
+           MOVE CI-VENDOR-ID TO DF-VENDOR-ID
            MOVE ZEROS TO TF-TOTAL-VENDOR
            MOVE 3 TO PROPER-SPACING
            PERFORM 400-HEADER-ROUTINE
@@ -823,41 +1390,30 @@
        900-PRINT-WAREHOUSE-HEADER.
 
            MOVE WAREHOUSE-NAME-TMP TO WAREHOUSE-HEADER
-           WRITE REPORT-RECORD FROM HEADING-FOUR
-               AFTER ADVANCING 2 LINES
+           MOVE HEADING-FOUR TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 600-WRITE-A-LINE
 
        .
 
        1000-WAREHOUSE-BREAK.
 
            MOVE TF-TOTAL-WAREHOUSE TO WTL-TOTAL-COST
-           
-           
-           EVALUATE TRUE
-
-              WHEN CI-WAREHOUSE-ID = "BHM" OR CI-WAREHOUSE-ID = "HUN"
-                 MOVE "YES" TO WAREHOUSE-CHECK
-              WHEN OTHER
-                MOVE MERGED-INVENTORY-REC TO ERROR-REPORT-RECORD  
-                WRITE ERROR-REPORT-RECORD 
-                  AFTER ADVANCING 1 LINES
-                MOVE "NO" TO WAREHOUSE-CHECK
-           END-EVALUATE
 
+           MOVE CI-WAREHOUSE-ID TO LOOKUP-WAREHOUSE-ID
+           PERFORM 140-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-CHECK = "NO"
+              MOVE "BAD WAREHOUSE" TO WS-ERROR-REASON
+              MOVE 'C' TO WS-ERROR-SOURCE
+              PERFORM 345-WRITE-ERROR-RECORD
+              ADD 1 TO CT-ERRORS-WRITTEN
+           END-IF
 
-           
            MOVE 2 TO PROPER-SPACING
            PERFORM 1100-COSTUME-BREAK
            MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
            PERFORM 600-WRITE-A-LINE
 
-           EVALUATE TRUE
-              WHEN CI-WAREHOUSE-ID = "BHM" 
-                 MOVE "BIRMINGHAM" TO WAREHOUSE-NAME-TMP 
-              WHEN CI-WAREHOUSE-ID = "HUN" 
-                 MOVE "HUNTSVILLE" TO WAREHOUSE-NAME-TMP 
-           END-EVALUATE
-
            MOVE WAREHOUSE-NAME-TMP TO WTL-WAREHOUSE-NAME
            MOVE ZEROS TO TF-TOTAL-WAREHOUSE
            MOVE MI-WAREHOUSE-ID  TO DF-WAREHOUSE-ID  
@@ -866,11 +1422,13 @@
           .
        
        1050-PRINT-COSTUME-HEADER.
-            
-           WRITE REPORT-RECORD FROM HEADING-FIVE
-               AFTER ADVANCING 3 LINES
-           WRITE REPORT-RECORD FROM HEADING-SIX
-               AFTER ADVANCING 1 LINES
+
+           MOVE HEADING-FIVE TO REPORT-RECORD
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 600-WRITE-A-LINE
+           MOVE HEADING-SIX TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 600-WRITE-A-LINE
 
        .
        1100-COSTUME-BREAK.
@@ -907,9 +1465,37 @@
 
            PERFORM 1200-GRAND-TOTAL-BREAK
            PERFORM 1400-GRAND-TOTAL-ROUTINE
+           PERFORM 1450-PRINT-CONTROL-TOTALS
 
           .
 
+       1450-PRINT-CONTROL-TOTALS.
+
+           COMPUTE CT-VALUE-REJECTED = CT-VALUE-READ - CT-VALUE-ACCEPTED
+
+           WRITE CONTROL-REPORT-RECORD FROM CONTROL-HEADING-ONE
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'RECORDS READ FROM MERGED FILE:' TO CTL-LABEL
+           MOVE CT-RECORDS-READ TO CTL-RECORD-COUNT
+           MOVE CT-VALUE-READ TO CTL-VALUE
+           WRITE CONTROL-REPORT-RECORD FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+
+           MOVE 'RECORDS WRITTEN TO CORRECT FILE:' TO CTL-LABEL
+           MOVE CT-RECORDS-ACCEPTED TO CTL-RECORD-COUNT
+           MOVE CT-VALUE-ACCEPTED TO CTL-VALUE
+           WRITE CONTROL-REPORT-RECORD FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 1 LINES
+
+           MOVE 'RECORDS WRITTEN TO ERROR REPORT:' TO CTL-LABEL
+           MOVE CT-ERRORS-WRITTEN TO CTL-RECORD-COUNT
+           MOVE CT-VALUE-REJECTED TO CTL-VALUE
+           WRITE CONTROL-REPORT-RECORD FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 1 LINES
+
+           .
+
        1400-GRAND-TOTAL-ROUTINE.
           
            MOVE GRAND-TOTAL-TMP TO GTL-TOTAL-COST
@@ -925,6 +1511,15 @@
            CLOSE MERGED-INVENTORY-FILE
                DETAILED-SUMMARY-REPORT
                INVENTORY-ERROR-REPORT
-               CORRECT-INVENTORY-REPORT 
+               CORRECT-INVENTORY-REPORT
+               BELOW-REORDER-REPORT
+               RUN-CONTROL-REPORT
+               DETAIL-CSV-EXTRACT
+
+           MOVE 0 TO WS-CHECKPOINT-PHASE
+           MOVE 0 TO CT-RECORDS-READ CT-RECORDS-ACCEPTED
+                     CT-ERRORS-WRITTEN CT-VALUE-READ CT-VALUE-ACCEPTED
+           PERFORM 115-WRITE-CHECKPOINT
+
            STOP RUN
            .
